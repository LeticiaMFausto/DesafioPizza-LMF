@@ -1,77 +1,373 @@
-      *Divis�o de identifica��o do programa
+      *Divisao de identificacao do programa
        identification division.
        program-id. "DesafioPizza".
-       author. "Let�cia M Fausto".
+       author. "Leticia M Fausto".
        installation. "PC".
        date-written. 10/07/2020.
        date-compiled. 10/07/2020.
 
-
-
-      *Divis�o para configura��o do ambiente
+      *----------------------------------------------------------------
+      * Historico de alteracoes
+      * 10/07/2020  LMF   Versao original - entrada interativa e
+      *                   comparacao de preco por cm2.
+      * 09/08/2026  LMF   Catalogo de pizzas passa a ser persistido em
+      *                   PIZZA-MASTER (indexado por nome), assim so
+      *                   e necessario digitar cada pizza uma vez; nas
+      *                   execucoes seguintes so se digita o que mudou.
+      * 09/08/2026  LMF   Incluido modo de execucao em lote: passando
+      *                   'B' como parametro de chamada, as pizzas sao
+      *                   lidas do arquivo sequencial PIZZA-INPUT em vez
+      *                   do ACCEPT interativo, para permitir rodar via
+      *                   JCL sem operador.
+      * 09/08/2026  LMF   O relatorio "Variacao de Precos" passa a ser
+      *                   gravado tambem no arquivo PIZZA-REPORT, com
+      *                   cabecalho de titulo/data e quebra de pagina,
+      *                   para ficar um registro impresso do resultado.
+      * 09/08/2026  LMF   Tabela relatorio convertida para OCCURS
+      *                   DEPENDING ON qtd-pizzas (limite ampliado de
+      *                   20 para max-pizzas), para nao recusar pizzas
+      *                   de um cardapio maior.
+      * 09/08/2026  LMF   Entrada interativa de diametro e preco passa
+      *                   a validar a faixa aceita e repetir a pergunta
+      *                   quando o valor digitado for invalido.
+      * 09/08/2026  LMF   Incluido resumo de melhor/pior custo-beneficio
+      *                   apos a listagem ordenada, com aviso quando
+      *                   uma pizza fica muito mais cara que a mais
+      *                   barata por cm2 (limite-alerta).
+      * 09/08/2026  LMF   Incluido campo forma (circular/quadrada/
+      *                   retangular) em cada pizza, com o campo altura
+      *                   para a retangular, e o calculo de area em
+      *                   CALCULO passa a variar conforme a forma.
+      * 09/08/2026  LMF   Incluido arquivo PIZZA-HIST, que acumula um
+      *                   registro por pizza a cada execucao (nome,
+      *                   data, preco por cm2), para acompanhar a
+      *                   variacao de preco de um dia para o outro.
+      * 09/08/2026  LMF   Entrada interativa passa a gravar cada pizza
+      *                   num checkpoint (PIZZA-CHECKPOINT) assim que
+      *                   e digitada, e INICIALIZA passa a detectar um
+      *                   checkpoint pendente e oferecer retomar dele,
+      *                   para nao perder o lote todo se a sessao cair
+      *                   no meio da digitacao.
+      * 09/08/2026  LMF   ACEITA-PRECO passa a calcular o preco
+      *                   automaticamente a partir do extrato de custo
+      *                   de ingredientes do fornecedor (PIZZA-
+      *                   FORNECEDOR) mais o markup-padrao, casado por
+      *                   nome, caindo no ACCEPT manual apenas quando a
+      *                   pizza nao tiver custo informado pelo
+      *                   fornecedor.
+      * 09/08/2026  LMF   Corrigida troca de registro incompleta em
+      *                   ORDENACAO: so o preco_cm2 era trocado de
+      *                   posicao, deixando o nome associado ao preco
+      *                   errado depois de ordenar. Passa a trocar o
+      *                   registro relatorio inteiro.
+      * 09/08/2026  LMF   AREA-PIZZA e preco_cm2 ampliados para PIC
+      *                   9(05)V99: o PIC antigo estourava (e as vezes
+      *                   truncava a area para zero) para pizzas dentro
+      *                   da propria faixa de diametro/altura aceita,
+      *                   inflando ou zerando o preco_cm2 calculado.
+      *                   Acrescentado ON SIZE ERROR na divisao de
+      *                   CALCULO como reforco.
+      * 09/08/2026  LMF   CALCULO passa a validar diametro/altura
+      *                   tambem para pizzas vindas de lote/master (que
+      *                   nao passam pela validacao interativa),
+      *                   marcando com preco_cm2 maximo as que estiverem
+      *                   fora da faixa em vez de calcular uma area
+      *                   incoerente.
+      * 09/08/2026  LMF   ACEITA-PRECO passa a validar a faixa tambem
+      *                   no preco calculado a partir do fornecedor,
+      *                   caindo no ACCEPT manual quando o custo do
+      *                   fornecedor resultar num preco fora da faixa.
+      * 09/08/2026  LMF   Altura e zerada ao reentrar uma pizza com
+      *                   forma diferente da retangular, para nao ficar
+      *                   uma altura antiga gravada numa pizza circular
+      *                   ou quadrada.
+      * 09/08/2026  LMF   diferenca_rel, porcentagem e pct-vs-barato
+      *                   ampliados para PIC 9(05)V99 (mesma faixa do
+      *                   preco_cm2 do qual sao derivados) e com ON SIZE
+      *                   ERROR nos calculos de CALCULO2 e RESUMO-
+      *                   EXCECOES, que antes estouravam (mod 1000) para
+      *                   diferencas percentuais realistas.
+      * 09/08/2026  LMF   GRAVA-MASTER, GRAVA-RELATORIO, GRAVA-HISTORICO
+      *                   e os opens de PIZZA-CHECKPOINT passam a checar
+      *                   o file status da gravacao e avisar quando
+      *                   falha, em vez de terminar a execucao como se
+      *                   tivesse gravado com sucesso.
+      * 09/08/2026  LMF   GRAVA-HISTORICO deixa de gravar no PIZZA-HIST
+      *                   as pizzas marcadas por CALCULO com o preco_cm2
+      *                   sentinela (diametro/altura invalidos), para
+      *                   nao acumular um dado falso no historico
+      *                   permanente.
+      *----------------------------------------------------------------
+
+
+
+      *Divisao para configuracao do ambiente
        environment division.
        configuration section.
            special-names. decimal-point is comma.
 
-      *-----Declara��o dos recursos externos
+      *-----Declaracao dos recursos externos
        input-output section.
        file-control.
+
+           select pizza-master assign to "PIZZAMAS"
+               organization is indexed
+               access mode is dynamic
+               record key is master-nome
+               file status is fs-master.
+
+           select pizza-input assign to "PIZZAIN"
+               organization is sequential
+               file status is fs-input.
+
+           select pizza-report assign to "PIZZAOUT"
+               organization is sequential
+               file status is fs-report.
+
+           select pizza-hist assign to "PIZZAHIS"
+               organization is sequential
+               file status is fs-hist.
+
+           select pizza-checkpoint assign to "PIZZACKP"
+               organization is sequential
+               file status is fs-checkpoint.
+
+           select pizza-fornecedor assign to "FORNECED"
+               organization is sequential
+               file status is fs-fornecedor.
+
        i-o-control.
 
-      *Declara��o de vari�veis
+      *Declaracao de variaveis
        data division.
 
       *----Variaveis de arquivos
        file section.
 
+       fd  pizza-master
+           label records are standard.
+       01  master-reg.
+           05 master-nome                          pic x(15).
+           05 master-forma                         pic x(01).
+           05 master-diametro                      pic 9(03).
+           05 master-altura                        pic 9(03).
+           05 master-preco                         pic 9(03)v99.
+
+       fd  pizza-input
+           label records are standard.
+       01  pizza-in-reg.
+           05 in-nome                              pic x(15).
+           05 in-forma                             pic x(01).
+           05 in-diametro                          pic 9(03).
+           05 in-altura                            pic 9(03).
+           05 in-preco                             pic 9(03)v99.
+
+       fd  pizza-report
+           label records are standard
+           linage is 20 lines with footing at 18.
+       01  report-linha                            pic x(80).
+
+      *Historico de preco por cm2, um registro por pizza a cada
+      *execucao, para acompanhar a variacao dia a dia.
+       fd  pizza-hist
+           label records are standard.
+       01  hist-reg.
+           05 hist-nome                            pic x(15).
+           05 hist-data                            pic 9(08).
+           05 hist-preco-cm2                       pic 9(05)V99.
+
+      *Checkpoint da entrada interativa: cada pizza aceita e gravada
+      *aqui assim que digitada, para nao perder o lote inteiro se a
+      *sessao cair no meio da digitacao.
+       fd  pizza-checkpoint
+           label records are standard.
+       01  ckp-reg.
+           05 ckp-nome                             pic x(15).
+           05 ckp-forma                            pic x(01).
+           05 ckp-diametro                         pic 9(03).
+           05 ckp-altura                           pic 9(03).
+           05 ckp-preco                            pic 9(03)v99.
+
+      *Extrato de custo de ingredientes por fornecedor, casado por
+      *nome, usado para calcular o preco automaticamente em vez de
+      *digitar.
+       fd  pizza-fornecedor
+           label records are standard.
+       01  fornecedor-reg.
+           05 forn-nome                            pic x(15).
+           05 forn-custo                           pic 9(03)v99.
+
 
       *----Variaveis de trabalho
        working-storage section.
 
-      *cria��o da tabela/ visualiza��o
-       01  relatorio  occurs  20.
+      *Tamanho maximo e quantidade atual de pizzas no catalogo. A
+      *tabela relatorio cresce ate max-pizzas conforme qtd-pizzas.
+       77  max-pizzas                          pic 9(03) value 500.
+       77  qtd-pizzas                          pic 9(03) value zero.
+
+      *Quantidade de fornecedores carregados do extrato de custos.
+       77  qtd-fornecedores                    pic 9(03) value zero.
+
+      *criacao da tabela/ visualizacao
+       01  relatorio  occurs 1 to 500 times depending on qtd-pizzas.
            05 nome                                 pic x(15)
                                                    value spaces.
            05 filler                               pic x(03)
               value " - ".
+      *forma: C-ircular, Q-uadrada ou R-etangular.
+           05 forma                                pic x(01)
+                                                   value "C".
+              88 forma-circular                    value "C".
+              88 forma-quadrada                    value "Q".
+              88 forma-retangular                  value "R".
+           05 filler                               pic x(03)
+              value " - ".
+      *diametro: diametro se circular, lado se quadrada, base se
+      *retangular. altura: so usada quando a pizza e retangular.
            05 diametro                             pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 altura                               pic 9(03)
+                                                   value zero.
            05 filler                               pic x(03)
               value " - ".
            05 preco                                pic 9(03)v99.
            05 filler                               pic x(03)
               value " - ".
-           05 preco_cm2                            pic 9(03)v99.
+      *preco_cm2 alargado para 9(05)V99: com diametro-max em 150, a
+      *area de uma pizza circular ou quadrada chega a mais de 17000
+      *cm2, e o antigo PIC 9(02)V999 de area-pizza estourava e
+      *truncava a area para um valor pequeno (as vezes zero),
+      *inflando ou zerando indevidamente o preco_cm2 calculado.
+           05 preco_cm2                            pic 9(05)V99.
            05 filler                               pic x(03)
               value " - ".
-           05 diferenca_rel                        pic 9(03)v99.
+      *diferenca_rel/porcentagem alargados junto com preco_cm2:
+      *sendo derivados dele (CALCULO2), o antigo PIC 9(03)V99 dava
+      *overflow silencioso (mod 1000) sempre que a diferenca entre
+      *duas pizzas passava de 999,99 ou de 999,99%.
+           05 diferenca_rel                        pic 9(05)V99.
            05 filler                               pic x(03)
               value " - ".
 
-           05 porcentagem                          pic 9(03)V99.
+           05 porcentagem                          pic 9(05)V99.
+
+      *Tabela em memoria com o extrato de custos de ingredientes por
+      *fornecedor, carregada uma vez em INICIALIZA.
+       01  fornecedor-tab  occurs 1 to 500 times
+                           depending on qtd-fornecedores.
+           05 forn-nome-tab                        pic x(15).
+           05 forn-custo-tab                       pic 9(03)v99.
 
-      *Vari�veis de controle
-       77  ind                                     pic 9(02).
+      *Variaveis de controle
+       77  ind                                     pic 9(03).
        77  controle                                pic x(10).
-       77  aux                                     pic 9(04)V99.
-       77  menu                                    pic X(01).
-      *Vari�veis de calculo
+       77  opcao                                   pic X(01).
+
+      *Area de troca usada por ORDENACAO para trocar de posicao um
+      *registro relatorio inteiro (nome e todos os campos calculados
+      *juntos), em vez de so o preco_cm2. O layout precisa bater com
+      *o de um unico elemento de relatorio.
+       01  relatorio-aux.
+           05 aux-nome                             pic x(15).
+           05 filler                               pic x(03).
+           05 aux-forma                            pic x(01).
+           05 filler                               pic x(03).
+           05 aux-diametro                         pic 9(03).
+           05 filler                               pic x(03).
+           05 aux-altura                           pic 9(03).
+           05 filler                               pic x(03).
+           05 aux-preco                            pic 9(03)v99.
+           05 filler                               pic x(03).
+           05 aux-preco-cm2                        pic 9(05)V99.
+           05 filler                               pic x(03).
+           05 aux-diferenca-rel                    pic 9(05)V99.
+           05 filler                               pic x(03).
+           05 aux-porcentagem                      pic 9(05)V99.
+      *Variaveis de calculo
        77  pi                                      Pic 9(01)V999999.
        77  raio                                    pic 9(02)V999.
-       77  area_                                   pic 9(02)V999.
-
-
-
-
-
-      *----Variaveis para comunica��o entre programas
+      *area-pizza alargado para 9(05)V99: precisa caber a area de uma
+      *pizza no limite de diametro-max (150), que passa de 17000cm2
+      *para circular/quadrada e chega a 22500cm2 para retangular.
+       77  area-pizza                              pic 9(05)V99.
+
+      *Variaveis de validacao de entrada
+       77  diametro-max                      pic 9(03)    value 150.
+       77  preco-min                         pic 9(03)V99 value 0,01.
+       77  preco-max                         pic 9(03)V99 value 500,00.
+       77  rotulo-medida                     pic x(15).
+
+      *Variaveis do catalogo persistido (PIZZA-MASTER)
+       77  posicao                                 pic 9(03).
+       77  ind-busca                                pic 9(03).
+       77  ind-encontrado                           pic 9(03).
+       77  nome-entrada                             pic x(15).
+       77  fs-master                                pic x(02).
+           88 fs-master-ok                          value '00'.
+           88 fs-master-fim                         value '10'.
+
+      *Variaveis do modo de execucao em lote (PIZZA-INPUT)
+       77  linha-comando                            pic x(20).
+       77  modo-execucao                            pic x(01).
+           88 modo-batch                            value 'B'.
+       77  fs-input                                 pic x(02).
+           88 fs-input-ok                           value '00'.
+           88 fs-input-fim                          value '10'.
+
+      *Variaveis do relatorio impresso (PIZZA-REPORT)
+       77  fs-report                                pic x(02).
+           88 fs-report-ok                          value '00'.
+       01  data-relatorio                           pic 9(08).
+       01  data-relatorio-r redefines data-relatorio.
+           05 ano-relatorio                         pic 9(04).
+           05 mes-relatorio                         pic 9(02).
+           05 dia-relatorio                         pic 9(02).
+       77  pagina-atual                        pic 9(02) value zero.
+
+      *Variaveis do historico de precos (PIZZA-HIST)
+       77  fs-hist                                  pic x(02).
+           88 fs-hist-ok                             value '00'.
+
+      *Variaveis do checkpoint da entrada interativa (PIZZA-CHECKPOINT)
+       77  fs-checkpoint                             pic x(02).
+           88 fs-checkpoint-ok                        value '00'.
+           88 fs-checkpoint-fim                       value '10'.
+       77  retoma-checkpoint                          pic x(01)
+                                                       value 'N'.
+           88 retomando-checkpoint                    value 'S'.
+       77  resposta-checkpoint                        pic x(01).
+
+      *Variaveis do extrato de custos do fornecedor (PIZZA-FORNECEDOR)
+       77  markup-padrao                    pic 9(03)V99 value 40,00.
+       77  ind-forn-busca                             pic 9(03).
+       77  ind-forn-encontrado                        pic 9(03).
+       77  fs-fornecedor                              pic x(02).
+           88 fs-fornecedor-ok                        value '00'.
+           88 fs-fornecedor-fim                       value '10'.
+
+      *Variaveis do resumo de melhor/pior custo-beneficio
+       77  limite-alerta                     pic 9(03)V99 value 25,00.
+      *pct-vs-barato alargado junto com diferenca_rel/porcentagem
+      *(mesma razao: precisa caber uma diferenca percentual acima de
+      *999,99% sem estourar).
+       77  pct-vs-barato                     pic 9(05)V99.
+       77  melhor-nome                       pic x(15).
+       77  pior-nome                         pic x(15).
+
+
+
+
+      *----Variaveis para comunicacao entre programas
        linkage section.
 
 
-      *----Declara��o de tela
+      *----Declaracao de tela
        screen section.
 
 
-      *Declara��o do corpo do programa
+      *Declaracao do corpo do programa
        procedure division.
 
 
@@ -86,84 +382,749 @@
 
            move  3,141592   to     Pi
            move  'trocou'   to     controle
-           move   'S'       to     menu
+           move   'S'       to     opcao
+
+      *Data da execucao, usada no cabecalho do relatorio e como
+      *chave do historico de precos.
+           accept data-relatorio from date yyyymmdd
+
+      *O modo de execucao vem como parametro de chamada (PARM da JCL,
+      *ou primeiro argumento no PC): 'B' liga o modo em lote.
+           move spaces to linha-comando
+           accept linha-comando from command-line
+           move linha-comando(1:1) to modo-execucao
+           if not modo-batch
+               move 'I' to modo-execucao
+           end-if
+
+           perform carrega-master
+           perform carrega-fornecedores
+
+           if not modo-batch
+               perform verifica-checkpoint
+           end-if
 
            .
        inicializa-exit.
            exit.
 
+      *Verifica se ficou um checkpoint de uma entrada interativa que
+      *nao chegou a terminar, e oferece a opcao de retomar dele em vez
+      *de comecar a digitacao do zero.
+       verifica-checkpoint section.
+
+           move 'N' to retoma-checkpoint
+           open input pizza-checkpoint
+
+           if fs-checkpoint-ok
+               read pizza-checkpoint next record
+                   at end
+                       set fs-checkpoint-fim to true
+               end-read
+               close pizza-checkpoint
+
+               if not fs-checkpoint-fim
+                   display "Foi encontrado um checkpoint de uma entrad
+      -                    "a nao finalizada."
+                   display "Deseja retomar de onde parou? (S/N)"
+                   accept resposta-checkpoint
+                   if resposta-checkpoint = 'S' or resposta-checkpoint
+                       = 's'
+                       move 'S' to retoma-checkpoint
+                       perform carrega-checkpoint
+                   end-if
+               end-if
+           end-if
 
-       processamento section.
+           .
+       verifica-checkpoint-exit.
+           exit.
 
-      *La�o de controle para entrada de valores.
-           move 0 to ind
-           perform until ind > 20
-                   or    menu <> 'S'
+      *Le o checkpoint (PIZZA-CHECKPOINT) e mescla as pizzas ja
+      *digitadas na sessao anterior na tabela, usando o mesmo
+      *localizador de posicao usado no cadastro em lote.
+       carrega-checkpoint section.
+
+           open input pizza-checkpoint
+
+           if fs-checkpoint-ok
+               perform until fs-checkpoint-fim
+                   read pizza-checkpoint next record
+                       at end
+                           set fs-checkpoint-fim to true
+                       not at end
+                           move ckp-nome to nome-entrada
+                           perform aloca-posicao
+                           if posicao > zero
+                               move ckp-nome     to nome(posicao)
+                               move ckp-forma    to forma(posicao)
+                               move ckp-diametro to diametro(posicao)
+                               move ckp-altura   to altura(posicao)
+                               move ckp-preco    to preco(posicao)
+                           end-if
+                   end-read
+               end-perform
+               close pizza-checkpoint
+           end-if
 
-               display erase
-               add 1 to ind
-               display "---------- Variacao de Precos ----------"
-      -        at 0120
-               display " "
+           .
+       carrega-checkpoint-exit.
+           exit.
+
+      *Le o catalogo persistido de pizzas (PIZZA-MASTER) e povoa o
+      *relatorio, para que so seja preciso digitar o que mudou.
+       carrega-master section.
+
+           move zero to qtd-pizzas
+           open input pizza-master
+
+           if fs-master-ok
+               perform until fs-master-fim
+                   read pizza-master next record
+                       at end
+                           set fs-master-fim to true
+                       not at end
+                           if qtd-pizzas < max-pizzas
+                               add 1 to qtd-pizzas
+                               move master-nome to nome(qtd-pizzas)
+                               move master-forma to forma(qtd-pizzas)
+                               move master-diametro
+                                   to diametro(qtd-pizzas)
+                               move master-altura
+                                   to altura(qtd-pizzas)
+                               move master-preco to preco(qtd-pizzas)
+                           else
+                               set fs-master-fim to true
+                           end-if
+                   end-read
+               end-perform
+               close pizza-master
+           end-if
+
+           .
+       carrega-master-exit.
+           exit.
+
+      *Le o extrato de custo de ingredientes do fornecedor (PIZZA-
+      *FORNECEDOR) para a tabela em memoria, usada por ACEITA-PRECO
+      *para calcular o preco automaticamente quando o nome bater.
+       carrega-fornecedores section.
+
+           move zero to qtd-fornecedores
+           open input pizza-fornecedor
+
+           if fs-fornecedor-ok
+               perform until fs-fornecedor-fim
+                   read pizza-fornecedor next record
+                       at end
+                           set fs-fornecedor-fim to true
+                       not at end
+                           if qtd-fornecedores < max-pizzas
+                               add 1 to qtd-fornecedores
+                               move forn-nome
+                                   to forn-nome-tab(qtd-fornecedores)
+                               move forn-custo
+                                   to forn-custo-tab(qtd-fornecedores)
+                           else
+                               set fs-fornecedor-fim to true
+                           end-if
+                   end-read
+               end-perform
+               close pizza-fornecedor
+           end-if
+
+           .
+       carrega-fornecedores-exit.
+           exit.
 
-               if ind > 20 then
-                   display "Vc atingiu o limite de 20 pizzas"
+      *Procura nome-entrada entre os fornecedores carregados,
+      *devolvendo em ind-forn-encontrado a posicao encontrada (zero se
+      *nao houver custo de fornecedor para essa pizza).
+       busca-fornecedor section.
+
+           move zero to ind-forn-encontrado
+           move 1 to ind-forn-busca
+           perform until ind-forn-busca > qtd-fornecedores
+               if forn-nome-tab(ind-forn-busca) = nome-entrada
+                   move ind-forn-busca to ind-forn-encontrado
+               end-if
+               add 1 to ind-forn-busca
+           end-perform
+
+           .
+       busca-fornecedor-exit.
+           exit.
+
+      *Regrava o catalogo PIZZA-MASTER inteiro a partir do relatorio
+      *atual, para que as pizzas novas ou alteradas fiquem gravadas.
+       grava-master section.
+
+           open output pizza-master
+
+           if not fs-master-ok
+               display "Atencao: nao foi possivel abrir PIZZA-MASTER "
+                       "para gravacao (status " fs-master ") - catalog"
+                       "o nao foi atualizado."
+           else
+               move 1 to ind-busca
+               perform until ind-busca > qtd-pizzas
+                   move nome(ind-busca)     to master-nome
+                   move forma(ind-busca)    to master-forma
+                   move diametro(ind-busca) to master-diametro
+                   move altura(ind-busca)   to master-altura
+                   move preco(ind-busca)    to master-preco
+                   write master-reg
+                   add 1 to ind-busca
+               end-perform
+               close pizza-master
+           end-if
+
+           .
+       grava-master-exit.
+           exit.
+
+      *Procura nome-entrada entre as pizzas ja carregadas do catalogo,
+      *devolvendo em ind-encontrado a posicao encontrada (zero se nova).
+       busca-pizza section.
+
+           move zero to ind-encontrado
+           move 1 to ind-busca
+           perform until ind-busca > qtd-pizzas
+               if nome(ind-busca) = nome-entrada
+                   move ind-busca to ind-encontrado
+               end-if
+               add 1 to ind-busca
+           end-perform
+
+           .
+       busca-pizza-exit.
+           exit.
+
+      *Devolve em posicao onde gravar nome-entrada: a posicao ja
+      *existente, se a pizza ja estiver no catalogo, ou a proxima
+      *posicao livre, respeitando o limite de max-pizzas. Devolve
+      *posicao igual a zero quando o catalogo esta cheio.
+       aloca-posicao section.
+
+           perform busca-pizza
+
+           if ind-encontrado > zero
+               move ind-encontrado to posicao
+           else
+               if qtd-pizzas < max-pizzas
+                   add 1 to qtd-pizzas
+                   move qtd-pizzas to posicao
                else
-      *Entrada de valores.
-                   display "Informe o nome da " ind " pizza "
-                   accept nome(ind)
+                   display "Limite de " max-pizzas " pizzas atingido"
+                   move zero to posicao
+               end-if
+           end-if
 
-                   display "Informe o diametro "
-                   accept diametro(ind)
+           .
+       aloca-posicao-exit.
+           exit.
 
-                   display "Informe o preco "
-                   accept preco(ind)
+      *Pede a forma da pizza na posicao 'posicao' (Circular, Quadrada
+      *ou Retangular), repetindo enquanto a opcao for invalida.
+       aceita-forma section.
+
+           move "X" to forma(posicao)
+           perform until forma-circular(posicao)
+                   or    forma-quadrada(posicao)
+                   or    forma-retangular(posicao)
+               display "Informe a forma: (C)ircular, (Q)uadrada ou "
+                       "(R)etangular"
+               accept forma(posicao)
+               if not forma-circular(posicao)
+                       and not forma-quadrada(posicao)
+                       and not forma-retangular(posicao)
+                   display "Forma invalida. Tente novamente."
                end-if
+           end-perform
 
-               display "Voc� deseja cadastrar mais alguma pizza? 'S'im o
-      -                "u 'N'ao"
-               accept menu
+           .
+       aceita-forma-exit.
+           exit.
 
+      *Pede a medida linear da pizza na posicao 'posicao' (diametro,
+      *lado ou base, conforme rotulo-medida), repetindo enquanto vier
+      *zero ou um valor fora da faixa aceita.
+       aceita-diametro section.
+
+           move zero to diametro(posicao)
+           perform until diametro(posicao) >= 1
+                   and   diametro(posicao) <= diametro-max
+               display "Informe " rotulo-medida
+                       " (1 a " diametro-max ")"
+               accept diametro(posicao)
+               if diametro(posicao) < 1
+                       or diametro(posicao) > diametro-max
+                   display "Valor invalido. Tente novamente."
+               end-if
+           end-perform
 
+           .
+       aceita-diametro-exit.
+           exit.
+
+      *Pede a altura da pizza retangular na posicao 'posicao',
+      *repetindo enquanto vier zero ou um valor fora da faixa aceita.
+       aceita-altura section.
+
+           move zero to altura(posicao)
+           perform until altura(posicao) >= 1
+                   and   altura(posicao) <= diametro-max
+               display "Informe a altura (1 a " diametro-max ")"
+               accept altura(posicao)
+               if altura(posicao) < 1
+                       or altura(posicao) > diametro-max
+                   display "Valor invalido. Tente novamente."
+               end-if
            end-perform
 
+           .
+       aceita-altura-exit.
+           exit.
+
+      *Pede o preco da pizza na posicao 'posicao', repetindo a
+      *pergunta enquanto vier fora da faixa aceita.
+      *Preenche o preco da pizza na posicao 'posicao'. Quando o
+      *fornecedor tiver informado o custo de ingrediente dessa pizza
+      *(nome-entrada) no extrato PIZZA-FORNECEDOR, o preco e calculado
+      *automaticamente pelo custo mais o markup-padrao; so cai no
+      *ACCEPT manual quando a pizza nao tiver custo de fornecedor.
+       aceita-preco section.
+
+           perform busca-fornecedor
+
+           if ind-forn-encontrado > zero
+               compute preco(posicao) rounded =
+                   forn-custo-tab(ind-forn-encontrado)
+                   * (1 + markup-padrao / 100)
+      *O preco calculado tambem precisa respeitar a faixa aceita; um
+      *custo de fornecedor fora do normal cai para a entrada manual
+      *em vez de gravar um preco fora de politica sem aviso.
+               if preco(posicao) >= preco-min
+                       and preco(posicao) <= preco-max
+                   display "Preco calculado a partir do fornecedor: "
+                           preco(posicao)
+               else
+                   display "Preco do fornecedor fora da faixa aceit
+      -                    "a: " preco(posicao)
+                   perform aceita-preco-manual
+               end-if
+           else
+               perform aceita-preco-manual
+           end-if
+
+           .
+       aceita-preco-exit.
+           exit.
+
+      *Pede o preco da pizza na posicao 'posicao' ao operador,
+      *repetindo a pergunta enquanto vier fora da faixa aceita.
+       aceita-preco-manual section.
+
+           move zero to preco(posicao)
+           perform until preco(posicao) >= preco-min
+                   and   preco(posicao) <= preco-max
+               display "Informe o preco (" preco-min " a "
+                       preco-max ")"
+               accept preco(posicao)
+               if preco(posicao) < preco-min
+                       or preco(posicao) > preco-max
+                   display "Preco invalido. Tente novamente."
+               end-if
+           end-perform
+
+           .
+       aceita-preco-manual-exit.
+           exit.
+
+      *Modo em lote: le PIZZA-INPUT (arquivo sequencial gerado por JCL
+      *ou outro job) e povoa o relatorio sem intervencao do operador.
+       carrega-lote section.
+
+           open input pizza-input
+
+           if fs-input-ok
+               perform until fs-input-fim
+                   read pizza-input
+                       at end
+                           set fs-input-fim to true
+                       not at end
+                           move in-nome to nome-entrada
+
+                           perform aloca-posicao
+
+                           if posicao > zero
+                               move in-nome      to nome(posicao)
+                               move in-forma     to forma(posicao)
+                               move in-diametro  to diametro(posicao)
+                               move in-altura    to altura(posicao)
+                               move in-preco     to preco(posicao)
+                           end-if
+                   end-read
+               end-perform
+               close pizza-input
+           end-if
+
+           .
+       carrega-lote-exit.
+           exit.
+
+      *Abre o checkpoint da entrada interativa: em modo EXTEND quando
+      *a sessao anterior foi retomada, para continuar acrescentando a
+      *ela, ou em modo OUTPUT (zerado) quando a entrada comeca do
+      *zero.
+       abre-checkpoint section.
+
+           if retomando-checkpoint
+               open extend pizza-checkpoint
+           else
+               open output pizza-checkpoint
+           end-if
+
+           if not fs-checkpoint-ok
+               display "Atencao: nao foi possivel abrir PIZZA-CHECKPO"
+                       "INT (status " fs-checkpoint ") - pizzas digit"
+                       "adas nesta sessao nao serao salvas em caso de"
+                       " queda."
+           end-if
+
+           .
+       abre-checkpoint-exit.
+           exit.
+
+      *Grava no checkpoint a pizza que acabou de ser aceita na posicao
+      *corrente, assim que ela e digitada.
+       grava-checkpoint section.
+
+           move nome(posicao)     to ckp-nome
+           move forma(posicao)    to ckp-forma
+           move diametro(posicao) to ckp-diametro
+           move altura(posicao)   to ckp-altura
+           move preco(posicao)    to ckp-preco
+           write ckp-reg
+
+           .
+       grava-checkpoint-exit.
+           exit.
+
+
+       processamento section.
+
+           if modo-batch
+               perform carrega-lote
+           else
+               perform abre-checkpoint
+
+      *Laco de controle para entrada de valores.
+               move 0 to ind
+               perform until ind > max-pizzas
+                       or    opcao <> 'S'
+
+                   display erase
+                   add 1 to ind
+                   display "---------- Variacao de Precos ----------"
+      -            at 0120
+                   display " "
+
+                   if qtd-pizzas >= max-pizzas then
+                       display "Vc atingiu o limite de " max-pizzas
+                               " pizzas"
+                   else
+      *Entrada de valores. Se o nome ja existir no catalogo, a pizza e
+      *atualizada na mesma posicao em vez de duplicada.
+                       display "Informe o nome da " ind " pizza "
+                       accept nome-entrada
+
+                       perform aloca-posicao
+
+                       if posicao > zero
+                           move nome-entrada to nome(posicao)
+
+                           perform aceita-forma
+
+      *Zera a altura sempre que a forma resultante nao for
+      *retangular, para nao deixar um valor de uma forma anterior
+      *(reentrada da mesma pizza) gravado com uma forma que nao usa
+      *esse campo.
+                           move zero to altura(posicao)
+
+                           evaluate true
+                               when forma-circular(posicao)
+                                   move "o diametro" to rotulo-medida
+                                   perform aceita-diametro
+                               when forma-quadrada(posicao)
+                                   move "o lado" to rotulo-medida
+                                   perform aceita-diametro
+                               when forma-retangular(posicao)
+                                   move "a base" to rotulo-medida
+                                   perform aceita-diametro
+                                   perform aceita-altura
+                           end-evaluate
+
+                           perform aceita-preco
+
+                           perform grava-checkpoint
+                       end-if
+                   end-if
+
+                   display "Voc deseja cadastrar mais alguma pizza? 'S'i
+      -                    "m ou 'N'ao"
+                   accept opcao
+
+
+               end-perform
+
+               close pizza-checkpoint
+           end-if
+
 
 
       *Calculo do 'raio' e da 'area' para descobrir preco_cm2
            perform calculo
 
-      *Ordena��o de 'melhor para pior' sobre os pre�os das pizzas por
+      *Grava um registro de historico por pizza, para acompanhar a
+      *variacao do preco por cm2 de execucao para execucao.
+           perform grava-historico
+
+      *Ordenacao de 'melhor para pior' sobre os precos das pizzas por
       *-cm2
            perform ordenacao
 
-      *Calculo da 'diferenca_rel' para descobrir porcentagem de diferen�
-      *-a entre pre�os
+      *Calculo da 'diferenca_rel' para descobrir porcentagem de diferenc
+      *-a entre precos
 
            perform calculo2
 
-      *Apresenta��o dos indices, depois de ordenados.
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = spaces
-
-               display relatorio(ind)
-           end-perform
+      *Apresentacao dos indices, depois de ordenados, na tela e no
+      *relatorio impresso PIZZA-REPORT.
+           perform grava-relatorio
 
 
            .
        processamento-exit.
            exit.
 
+      *Grava o relatorio "Variacao de Precos" ja ordenado no arquivo
+      *PIZZA-REPORT, com cabecalho de titulo/data e quebra de pagina.
+       grava-relatorio section.
+
+           move zero to pagina-atual
+           open output pizza-report
+
+           if not fs-report-ok
+               display "Atencao: nao foi possivel abrir PIZZA-REPORT "
+                       "para gravacao (status " fs-report ") - relato"
+                       "rio impresso nao foi gerado."
+           else
+               perform escreve-cabecalho
+
+               perform varying ind from 1 by 1 until ind > qtd-pizzas
+
+                   display relatorio(ind)
+
+                   move spaces to report-linha
+                   move relatorio(ind) to report-linha
+                   write report-linha
+                       at end-of-page
+                           perform escreve-cabecalho
+                   end-write
+               end-perform
+
+               perform resumo-excecoes
+
+               close pizza-report
+           end-if
+
+           .
+       grava-relatorio-exit.
+           exit.
+
+      *Acrescenta ao arquivo PIZZAHIS um registro por pizza, com o
+      *preco por cm2 apurado nesta execucao, na data de hoje. O
+      *arquivo vai sendo estendido a cada execucao, formando o
+      *historico dia a dia de cada pizza do catalogo. Pizzas que o
+      *CALCULO marcou com o preco_cm2 sentinela (99999,99, por causa
+      *de diametro/altura invalidos) nao sao gravadas: o historico e
+      *cumulativo, entao um valor sentinela gravado hoje continuaria
+      *estragando a comparacao dia-a-dia dessa pizza em toda execucao
+      *futura, nao so na de hoje.
+       grava-historico section.
+
+           open extend pizza-hist
+
+           if not fs-hist-ok
+               close pizza-hist
+               open output pizza-hist
+           end-if
+
+           if not fs-hist-ok
+               display "Atencao: nao foi possivel abrir PIZZA-HIST "
+                       "para gravacao (status " fs-hist ") - historic"
+                       "o de precos nao foi atualizado nesta execucao."
+           else
+               perform varying ind from 1 by 1 until ind > qtd-pizzas
+                   if preco_cm2(ind) not = 99999,99
+                       move nome(ind)       to hist-nome
+                       move data-relatorio  to hist-data
+                       move preco_cm2(ind)  to hist-preco-cm2
+                       write hist-reg
+                   end-if
+               end-perform
+
+               close pizza-hist
+           end-if
+
+           .
+       grava-historico-exit.
+           exit.
+
+      *Resumo de excecao: aponta a pizza de melhor e de pior
+      *custo-beneficio por cm2, e avisa quando alguma pizza fica mais
+      *de limite-alerta por cento mais cara que a mais barata.
+       resumo-excecoes section.
+
+           if qtd-pizzas > zero
+               move nome(1)          to melhor-nome
+               move nome(qtd-pizzas) to pior-nome
+
+               move spaces to report-linha
+               write report-linha
+                   at end-of-page
+                       perform escreve-cabecalho
+               end-write
+
+               move spaces to report-linha
+               string "Melhor custo-beneficio: " delimited by size
+                       melhor-nome delimited by size
+                   into report-linha
+               write report-linha
+                   at end-of-page
+                       perform escreve-cabecalho
+               end-write
+               display report-linha
+
+               move spaces to report-linha
+               string "Pior custo-beneficio  : " delimited by size
+                       pior-nome delimited by size
+                   into report-linha
+               write report-linha
+                   at end-of-page
+                       perform escreve-cabecalho
+               end-write
+               display report-linha
+
+               move 1 to ind
+               perform until ind > qtd-pizzas
+                   compute pct-vs-barato =
+                           ((preco_cm2(ind) - preco_cm2(1)) * 100)
+                            / preco_cm2(1)
+                       on size error
+                           move 99999,99 to pct-vs-barato
+                   end-compute
+
+                   if pct-vs-barato > limite-alerta
+                       move spaces to report-linha
+                       string "Atencao: " delimited by size
+                               nome(ind) delimited by size
+                               " esta " delimited by size
+                               pct-vs-barato delimited by size
+                               "% mais cara que a mais barata por cm2"
+                                   delimited by size
+                           into report-linha
+                       write report-linha
+                           at end-of-page
+                               perform escreve-cabecalho
+                       end-write
+                       display report-linha
+                   end-if
+
+                   add 1 to ind
+               end-perform
+           end-if
+
+           .
+       resumo-excecoes-exit.
+           exit.
+
+      *Escreve o cabecalho de titulo/data/pagina no topo de cada
+      *pagina do relatorio impresso.
+       escreve-cabecalho section.
+
+           add 1 to pagina-atual
+
+           move spaces to report-linha
+           string "---------- Variacao de Precos ----------"
+                   delimited by size
+                   "  Pagina " delimited by size
+                   pagina-atual delimited by size
+               into report-linha
+           write report-linha
+
+           move spaces to report-linha
+           string "Data: " delimited by size
+                   dia-relatorio delimited by size
+                   "/" delimited by size
+                   mes-relatorio delimited by size
+                   "/" delimited by size
+                   ano-relatorio delimited by size
+               into report-linha
+           write report-linha
+
+           move spaces to report-linha
+           write report-linha
+
+           .
+       escreve-cabecalho-exit.
+           exit.
+
        calculo section.  .
 
            move 1 to ind
-           perform until ind = 20
-                   or    nome(ind) = spaces
-      *Para calcular o preco_mc2 � necessario descobrir a �rea total do
-      *circulo.
-               compute raio  = diametro(ind) / 2
-               compute area_ = pi * (raio * raio)
-
-               compute preco_cm2(ind) = preco(ind) / area_
+           perform until ind > qtd-pizzas
+      *Diametro/altura/preco/forma podem ter vindo sem passar pela
+      *validacao da entrada interativa (carga em lote ou catalogo
+      *persistido), e uma medida zerada, um preco fora da faixa ou uma
+      *forma nao reconhecida fariam a area ou o preco_cm2 sair zero ou
+      *incoerente. Uma pizza assim fica sem preco_cm2 calculavel, e
+      *e jogada para o fim da ordenacao (pior colocada) em vez de
+      *ser tratada como a de melhor custo-beneficio.
+               if diametro(ind) < 1 or diametro(ind) > diametro-max
+                       or (forma-retangular(ind)
+                           and (altura(ind) < 1
+                                or altura(ind) > diametro-max))
+                       or preco(ind) < preco-min
+                       or preco(ind) > preco-max
+                       or (not forma-circular(ind)
+                           and not forma-quadrada(ind)
+                           and not forma-retangular(ind))
+                   display "Atencao: " nome(ind) " tem diametro/altur
+      -                    "a/preco/forma invalidos; preco_cm2 nao cal
+      -                    "culado."
+                   move 99999,99 to preco_cm2(ind)
+               else
+      *Para calcular o preco_mc2 e necessario descobrir a area total,
+      *que depende da forma da pizza.
+                   evaluate true
+                       when forma-quadrada(ind)
+                           compute area-pizza =
+                                   diametro(ind) * diametro(ind)
+                       when forma-retangular(ind)
+                           compute area-pizza =
+                                   diametro(ind) * altura(ind)
+                       when other
+                           compute raio       = diametro(ind) / 2
+                           compute area-pizza = pi * (raio * raio)
+                   end-evaluate
+
+                   compute preco_cm2(ind) = preco(ind) / area-pizza
+                       on size error
+                           move 99999,99 to preco_cm2(ind)
+                   end-compute
+               end-if
 
                add 1 to ind
                end-perform
@@ -176,17 +1137,21 @@
        calculo2 section.
 
            move 1 to ind
-      *La�o de controle para quando o ind for maior que a tabela ou n�o
-      *tiver nenhum valor na proxima posi��o da tabela.
-           perform until ind = 20
-                   or    nome(ind + 1)= spaces
+      *Laco de controle para quando ind + 1 ultrapassar a quantidade
+      *atual de pizzas do catalogo.
+           perform until ind >= qtd-pizzas
 
                compute diferenca_rel(ind + 1) =
                        preco_cm2(ind + 1) - preco_cm2(ind)
-
+                   on size error
+                       move 99999,99 to diferenca_rel(ind + 1)
+               end-compute
 
                compute porcentagem(ind + 1) = (diferenca_rel(ind + 1)
                                               *100)/ preco_cm2(ind)
+                   on size error
+                       move 99999,99 to porcentagem(ind + 1)
+               end-compute
 
                add 1 to ind
            end-perform
@@ -203,18 +1168,18 @@
 
                move 1 to ind
                move 'N trocou' to controle
-      *Metodo Bolha de ordena��o.
-               perform until ind = 20
-                       or    nome(ind + 1) = space
+      *Metodo Bolha de ordenacao.
+               perform until ind >= qtd-pizzas
                    if preco_cm2(ind) > preco_cm2(ind + 1) then
-      *Aqui foi necess�rio criar uma vari�vel de controle chamada aux,
-      *para n�o perder nenhum valor. Assim apenas foi tudo realocado
-                       move preco_cm2(ind + 1) to aux
-                       move preco_cm2(ind) to preco_cm2(ind + 1)
-                       move aux to preco_cm2(ind)
-      *Nesse move, se o cursor n�o entrar no la�o, ele ainda vai ser
+      *Troca o registro relatorio inteiro (nome e todos os campos
+      *calculados juntos) para nao deixar o preco_cm2 reordenado
+      *associado ao nome errado.
+                       move relatorio(ind + 1) to relatorio-aux
+                       move relatorio(ind)     to relatorio(ind + 1)
+                       move relatorio-aux      to relatorio(ind)
+      *Nesse move, se o cursor nao entrar no laco, ele ainda vai ser
       *igual a 'N trocou', quer dizer que tudo foi ordenado e saira do
-      *laco, caso n�o tenha suprido nenhuma das condi��es vindas depois
+      *laco, caso nao tenha suprido nenhuma das condicoes vindas depois
                        move 'trocou' to controle
                    end-if
                    add 1 to ind
@@ -228,20 +1193,26 @@
            exit.
 
        finaliza section.
+
+           perform grava-master
+
+      *A execucao chegou ao fim normalmente, entao o checkpoint da
+      *entrada interativa (se algum foi aberto) deixa de ser
+      *necessario e e zerado, para nao ser oferecido de novo na
+      *proxima execucao.
+           if not modo-batch
+               open output pizza-checkpoint
+               if not fs-checkpoint-ok
+                   display "Atencao: nao foi possivel abrir PIZZA-CHE"
+                           "CKPOINT (status " fs-checkpoint ") para z"
+                           "erar - o checkpoint anterior pode ser ofe"
+                           "recido de novo na proxima execucao."
+               else
+                   close pizza-checkpoint
+               end-if
+           end-if
+
            Stop run
            .
        finaliza-exit.
            exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
